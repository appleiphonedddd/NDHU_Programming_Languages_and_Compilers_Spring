@@ -1,48 +1,1127 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. StudentPayment.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "HW2-Student-Payment.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  StudentFile.
-       01  StudentRecord.
-           05  StudentID           PIC X(10).
-           05  Filler1             PIC X VALUE ','.
-           05  Amount              PIC X(15).
-
-       WORKING-STORAGE SECTION.
-       01  AmountNumeric           PIC 9(12)V99 COMP-3.
-       01  TotalAmount             PIC 9(12)V99 COMP-3 VALUE 0.
-       01  WS-AmountString         PIC X(15).
-       01  WS-AmountNumeric        PIC 9(12)V99 COMP-3.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT StudentFile.
-           PERFORM UNTIL EOF
-               READ StudentFile INTO StudentRecord
-                   AT END
-                       SET EOF TO TRUE
-               END-READ
-               IF NOT EOF THEN
-                   MOVE Amount TO WS-AmountString
-                   PERFORM Strip-Commas
-                   MOVE WS-AmountString TO WS-AmountNumeric
-                   ADD WS-AmountNumeric TO TotalAmount
-               END-IF
-           END-PERFORM.
-           CLOSE StudentFile.
-           DISPLAY "Total Amount Received: $" TotalAmount.
-           STOP RUN.
-
-       Strip-Commas.
-           UNSTRING WS-AmountString DELIMITED BY ','
-               INTO WS-AmountString
-           END-UNSTRING.
-
-       END PROGRAM StudentPayment.
+000010***************************************************************
+000020* PROGRAM-ID : StudentPayment
+000030* AUTHOR     : D. Huang, Bursar Systems
+000040* INSTALLATION: NDHU Computing Center
+000050* DATE-WRITTEN: 2025-11-03
+000060* DATE-COMPILED:
+000070*---------------------------------------------------------------
+000080* PURPOSE.
+000090*   Reads the daily student payment extract, totals the
+000100*   amounts received, and prints a detail listing for the
+000110*   bursar's office.
+000120*---------------------------------------------------------------
+000130* MODIFICATION HISTORY.
+000140*   2025-11-03  DH  Original program - total only.
+000150*   2025-11-10  DH  Added per-student detail listing and final
+000160*                   total line; restructured BEGIN into a
+000170*                   numbered-paragraph mainline with a proper
+000180*                   end-of-file switch.
+000190*   2025-11-14  DH  Added Amount validation and a reject file;
+000200*                   unparseable rows no longer corrupt the
+000210*                   total - they are diverted with a reason.
+000220*   2025-11-19  DH  Added a batch control trailer (record count
+000230*                   and control total) for tie-out against the
+000240*                   finance system's batch receipt.
+000250*   2025-11-25  DH  Added the indexed StudentMaster file; each
+000260*                   payment now posts to the student's
+000270*                   year-to-date balance instead of only
+000280*                   feeding a daily total.
+000290*   2025-12-01  DH  Added a PaymentMethod column to the CSV
+000300*                   layout and split the total into per-method
+000310*                   subtotals (cash/check/credit card/wire) for
+000320*                   the cash-drawer and card-processor
+000330*                   reconciliations.
+000340*   2025-12-08  DH  Added restart/checkpoint logic so a large
+000350*                   batch that abends partway through can
+000360*                   resume instead of reprocessing the whole
+000370*                   file from record one.
+000380*   2025-12-15  DH  Added the PaymentHistory file and duplicate
+000390*                   detection; suspected duplicates are held
+000400*                   out of the total and listed separately.
+000410*   2025-12-22  DH  Added the tuition-charges reconciliation and
+000420*                   the billed/paid/remaining aging report.
+000430*   2026-01-05  DH  Added signed amounts for refunds/reversals;
+000440*                   the report and batch control trailer now
+000450*                   show gross received, refunds issued and net
+000460*                   received.
+000470*   2026-01-12  DH  Added a GL interface file: a balanced
+000480*                   Cash/Tuition-Revenue journal entry for the
+000490*                   day's net receipts, for the finance
+000500*                   system's journal-entry upload.
+000510*   2026-01-19  DH  Fixed Strip-Commas to handle amounts with
+000520*                   more than one thousands separator; tied the
+000530*                   restart checkpoint to the batch date and
+000540*                   cleared it at the end of a clean run;
+000550*                   verified the checkpointed StudentID on
+000560*                   restart; corrected the GL entry direction
+000570*                   on a net-refund day; routed billed tuition
+000580*                   amounts through the same edit/validate
+000590*                   pipeline as Amount; fixed two report-line
+000600*                   layout sizing mistakes.
+000610*   2026-01-26  DH  Kept refunds out of the per-method gross
+000620*                   subtotals and gave them their own per-
+000630*                   method breakdown; matched suspected
+000640*                   duplicates on StudentID+Amount alone instead
+000650*                   of also requiring the same PaymentDate;
+000660*                   carried the running totals themselves in
+000670*                   the restart checkpoint, not just the
+000680*                   position; stopped truncating the checkpoint
+000690*                   file until a new one is actually written;
+000700*                   fixed four more report-line layout sizing
+000710*                   mistakes; gave rejected tuition charges
+000720*                   their own counter, separate from rejected
+000730*                   Amount rows.
+000740***************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID. StudentPayment.
+000770 AUTHOR. D-HUANG.
+000780 INSTALLATION. NDHU-COMPUTING-CENTER.
+000790 DATE-WRITTEN. 11/03/2025.
+000800 DATE-COMPILED.
+000810
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT StudentFile ASSIGN TO "HW2-Student-Payment.csv"
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870
+000880     SELECT StudentReportFile ASSIGN TO
+000890         "HW2-Student-Payment-Report.txt"
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+000910
+000920     SELECT RejectFile ASSIGN TO
+000930         "HW2-Student-Payment-Reject.txt"
+000940         ORGANIZATION IS LINE SEQUENTIAL.
+000950
+000960     SELECT BatchControlFile ASSIGN TO
+000970         "HW2-Student-Payment-Control.txt"
+000980         ORGANIZATION IS LINE SEQUENTIAL.
+000990
+001000     SELECT StudentMaster ASSIGN TO "HW2-Student-Master.dat"
+001010         ORGANIZATION IS INDEXED
+001020         ACCESS MODE IS RANDOM
+001030         RECORD KEY IS MST-STUDENT-ID
+001040         FILE STATUS IS WS-MASTER-STATUS.
+001050
+001060     SELECT CheckpointFile ASSIGN TO
+001070         "HW2-Student-Payment-Checkpoint.dat"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001100
+001110     SELECT PaymentHistory ASSIGN TO "HW2-Payment-History.dat"
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS RANDOM
+001140         RECORD KEY IS HIST-KEY
+001150         FILE STATUS IS WS-HISTORY-STATUS.
+001160
+001170     SELECT DuplicateFile ASSIGN TO
+001180         "HW2-Student-Payment-Duplicates.txt"
+001190         ORGANIZATION IS LINE SEQUENTIAL.
+001200
+001210     SELECT TuitionChargesFile ASSIGN TO
+001220         "HW2-Tuition-Charges.csv"
+001230         ORGANIZATION IS LINE SEQUENTIAL.
+001240
+001250     SELECT AgingReportFile ASSIGN TO
+001260         "HW2-Student-Aging-Report.txt"
+001270         ORGANIZATION IS LINE SEQUENTIAL.
+001280
+001290     SELECT GLInterfaceFile ASSIGN TO
+001300         "HW2-GL-Interface.txt"
+001310         ORGANIZATION IS LINE SEQUENTIAL.
+001320
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350*---------------------------------------------------------------
+001360* StudentFile - one StudentID/Amount pair per line, comma
+001370* delimited, as exported by the registrar's billing system.
+001380*---------------------------------------------------------------
+001390 FD  StudentFile.
+001400 01  StudentRecord.
+001410     05  StudentID           PIC X(10).
+001420     05  FILLER              PIC X VALUE ','.
+001430     05  Amount              PIC X(15).
+001440     05  FILLER              PIC X VALUE ','.
+001450     05  PaymentMethod       PIC X(02).
+001460     05  FILLER              PIC X VALUE ','.
+001470     05  PaymentDate         PIC X(08).
+001480
+001490*---------------------------------------------------------------
+001500* StudentReportFile - printed detail listing for the bursar.
+001510*---------------------------------------------------------------
+001520 FD  StudentReportFile.
+001530 01  StudentReportRecord     PIC X(80).
+001540
+001550*---------------------------------------------------------------
+001560* RejectFile - StudentID / raw Amount text / reason for every
+001570* row that could not be posted to the total.
+001580*---------------------------------------------------------------
+001590 FD  RejectFile.
+001600 01  RejectRecord            PIC X(80).
+001610
+001620*---------------------------------------------------------------
+001630* BatchControlFile - one trailer record per run giving the
+001640* record count and control total for tie-out with the finance
+001650* system's batch receipt.
+001660*---------------------------------------------------------------
+001670 FD  BatchControlFile.
+001680 01  BatchControlRecord       PIC X(80).
+001690
+001700*---------------------------------------------------------------
+001710* StudentMaster - indexed ledger of each student's year-to-date
+001720* paid amount, keyed on StudentID.  Updated record-by-record so
+001730* the program carries a running balance across runs instead of
+001740* starting over from zero every day.
+001750*---------------------------------------------------------------
+001760 FD  StudentMaster.
+001770 01  StudentMasterRecord.
+001780     05  MST-STUDENT-ID       PIC X(10).
+001790     05  MST-YTD-PAID         PIC S9(12)V99 COMP-3.
+001800
+001810*---------------------------------------------------------------
+001820* CheckpointFile - the record count and StudentID of the last
+001830* record successfully posted, written every WS-CHECKPOINT-
+001840* INTERVAL records so a restart can skip ahead instead of
+001850* reprocessing the whole batch from the start.
+001860*---------------------------------------------------------------
+001870 FD  CheckpointFile.
+001880 01  CheckpointRecord.
+001890     05  CKPT-RECORD-COUNT    PIC 9(07).
+001900     05  FILLER               PIC X VALUE ','.
+001910     05  CKPT-LAST-STUDENT-ID PIC X(10).
+001920     05  FILLER               PIC X VALUE ','.
+001930     05  CKPT-BATCH-DATE      PIC X(08).
+001940     05  FILLER               PIC X VALUE ','.
+001950     05  CKPT-TOTAL-AMOUNT    PIC 9(12)V99.
+001960     05  FILLER               PIC X VALUE ','.
+001970     05  CKPT-REFUND-TOTAL    PIC 9(12)V99.
+001980     05  FILLER               PIC X VALUE ','.
+001990     05  CKPT-CASH-TOTAL      PIC 9(12)V99.
+002000     05  FILLER               PIC X VALUE ','.
+002010     05  CKPT-CHECK-TOTAL     PIC 9(12)V99.
+002020     05  FILLER               PIC X VALUE ','.
+002030     05  CKPT-CREDIT-CARD-TOTAL PIC 9(12)V99.
+002040     05  FILLER               PIC X VALUE ','.
+002050     05  CKPT-WIRE-TOTAL      PIC 9(12)V99.
+002060     05  FILLER               PIC X VALUE ','.
+002070     05  CKPT-OTHER-TOTAL     PIC 9(12)V99.
+002080     05  FILLER               PIC X VALUE ','.
+002090     05  CKPT-REFUND-CASH     PIC 9(12)V99.
+002100     05  FILLER               PIC X VALUE ','.
+002110     05  CKPT-REFUND-CHECK    PIC 9(12)V99.
+002120     05  FILLER               PIC X VALUE ','.
+002130     05  CKPT-REFUND-CREDIT-CARD PIC 9(12)V99.
+002140     05  FILLER               PIC X VALUE ','.
+002150     05  CKPT-REFUND-WIRE     PIC 9(12)V99.
+002160     05  FILLER               PIC X VALUE ','.
+002170     05  CKPT-REFUND-OTHER    PIC 9(12)V99.
+002180
+002190*---------------------------------------------------------------
+002200* PaymentHistory - every StudentID/Amount/PaymentDate already
+002210* posted, keyed so a re-exported row can be recognised as a
+002220* suspected duplicate instead of being posted a second time.
+002230*---------------------------------------------------------------
+002240 FD  PaymentHistory.
+002250 01  PaymentHistoryRecord.
+002260     05  HIST-KEY.
+002270         10  HIST-STUDENT-ID     PIC X(10).
+002280         10  HIST-AMOUNT-KEY     PIC S9(12)V99.
+002290     05  HIST-PAYMENT-DATE       PIC X(08).
+002300
+002310*---------------------------------------------------------------
+002320* DuplicateFile - suspected duplicates held out of the total
+002330* for someone to confirm before they are accepted.
+002340*---------------------------------------------------------------
+002350 FD  DuplicateFile.
+002360 01  DuplicateRecord          PIC X(80).
+002370
+002380*---------------------------------------------------------------
+002390* TuitionChargesFile - what each student was billed, keyed by
+002400* StudentID, read alongside StudentMaster to see who has paid
+002410* in full and who is still short.
+002420*---------------------------------------------------------------
+002430 FD  TuitionChargesFile.
+002440 01  TuitionChargeRecord.
+002450     05  TC-STUDENT-ID         PIC X(10).
+002460     05  FILLER                PIC X VALUE ','.
+002470     05  TC-BILLED-AMOUNT      PIC X(15).
+002480
+002490*---------------------------------------------------------------
+002500* AgingReportFile - billed / paid / remaining balance per
+002510* student, the question the registrar asks every week.
+002520*---------------------------------------------------------------
+002530 FD  AgingReportFile.
+002540 01  AgingReportRecord         PIC X(80).
+002550
+002560*---------------------------------------------------------------
+002570* GLInterfaceFile - the day's net receipts as a balanced
+002580* Cash/Tuition-Revenue journal entry, for the finance system's
+002590* journal-entry upload.
+002600*---------------------------------------------------------------
+002610 FD  GLInterfaceFile.
+002620 01  GLInterfaceRecord         PIC X(80).
+002630
+002640 WORKING-STORAGE SECTION.
+002650*---------------------------------------------------------------
+002660* Switches.
+002670*---------------------------------------------------------------
+002680 01  WS-SWITCHES.
+002690     05  WS-EOF-SWITCH       PIC X(01)   VALUE 'N'.
+002700         88  WS-EOF-YES                  VALUE 'Y'.
+002710         88  WS-EOF-NO                   VALUE 'N'.
+002720     05  WS-AMOUNT-VALID-SWITCH  PIC X(01) VALUE 'Y'.
+002730         88  WS-AMOUNT-VALID              VALUE 'Y'.
+002740         88  WS-AMOUNT-INVALID            VALUE 'N'.
+002750
+002760*---------------------------------------------------------------
+002770* StudentMaster file status.
+002780*---------------------------------------------------------------
+002790 01  WS-MASTER-STATUS         PIC X(02).
+002800     88  WS-MASTER-OK                     VALUE "00".
+002810     88  WS-MASTER-NOT-FOUND              VALUE "23" "35".
+002820
+002830*---------------------------------------------------------------
+002840* Per-payment-method subtotals, broken out so the cash-drawer
+002850* reconciliation and the card-processor reconciliation are not
+002860* stuck together in one undifferentiated total.
+002870*---------------------------------------------------------------
+002880 01  WS-METHOD-TOTALS.
+002890     05  WS-TOTAL-CASH        PIC S9(12)V99 COMP-3 VALUE 0.
+002900     05  WS-TOTAL-CHECK       PIC S9(12)V99 COMP-3 VALUE 0.
+002910     05  WS-TOTAL-CREDIT-CARD PIC S9(12)V99 COMP-3 VALUE 0.
+002920     05  WS-TOTAL-WIRE        PIC S9(12)V99 COMP-3 VALUE 0.
+002930     05  WS-TOTAL-OTHER       PIC S9(12)V99 COMP-3 VALUE 0.
+002940
+002950*---------------------------------------------------------------
+002960* Per-payment-method refund subtotals.  Kept separate from
+002970* WS-METHOD-TOTALS above so a refund nets against WS-REFUND-
+002980* TOTAL/TotalAmount the same way 2300-POST-PAYMENT splits the
+002990* overall total, instead of netting silently against its own
+003000* method's gross subtotal.
+003010*---------------------------------------------------------------
+003020 01  WS-REFUND-METHOD-TOTALS.
+003030     05  WS-REFUND-CASH        PIC S9(12)V99 COMP-3 VALUE 0.
+003040     05  WS-REFUND-CHECK       PIC S9(12)V99 COMP-3 VALUE 0.
+003050     05  WS-REFUND-CREDIT-CARD PIC S9(12)V99 COMP-3 VALUE 0.
+003060     05  WS-REFUND-WIRE        PIC S9(12)V99 COMP-3 VALUE 0.
+003070     05  WS-REFUND-OTHER       PIC S9(12)V99 COMP-3 VALUE 0.
+003080
+003090*---------------------------------------------------------------
+003100* Restart/checkpoint control fields.
+003110*---------------------------------------------------------------
+003120 01  WS-CKPT-FILE-STATUS      PIC X(02).
+003130 01  WS-CKPT-EOF-SWITCH       PIC X(01)   VALUE 'N'.
+003140     88  WS-CKPT-EOF-YES                  VALUE 'Y'.
+003150     88  WS-CKPT-EOF-NO                   VALUE 'N'.
+003160 01  WS-CKPT-OUTPUT-SWITCH    PIC X(01)   VALUE 'N'.
+003170     88  WS-CKPT-OUTPUT-OPEN              VALUE 'Y'.
+003180     88  WS-CKPT-OUTPUT-CLOSED            VALUE 'N'.
+003190 01  WS-CHECKPOINT-INTERVAL   PIC 9(05)   COMP VALUE 50.
+003200 01  WS-CKPT-QUOTIENT         PIC 9(07)   COMP.
+003210 01  WS-CKPT-REMAINDER        PIC 9(05)   COMP.
+003220 01  WS-SKIP-COUNT            PIC 9(07)   COMP VALUE 0.
+003230 01  WS-SKIP-DONE-COUNT       PIC 9(07)   COMP VALUE 0.
+003240 01  WS-CKPT-VERIFY-STUDENT-ID PIC X(10)   VALUE SPACES.
+003250
+003260*---------------------------------------------------------------
+003270* PaymentHistory file status and duplicate switch.
+003280*---------------------------------------------------------------
+003290 01  WS-HISTORY-STATUS        PIC X(02).
+003300     88  WS-HISTORY-OK                    VALUE "00".
+003310     88  WS-HISTORY-NOT-FOUND             VALUE "23" "35".
+003320 01  WS-DUPLICATE-SWITCH      PIC X(01)   VALUE 'N'.
+003330     88  WS-DUPLICATE                     VALUE 'Y'.
+003340     88  WS-NOT-DUPLICATE                 VALUE 'N'.
+003350 01  WS-DUPLICATE-COUNT       PIC 9(07)   COMP VALUE 0.
+003360
+003370*---------------------------------------------------------------
+003380* Tuition reconciliation work fields.
+003390*---------------------------------------------------------------
+003400 01  WS-TC-EOF-SWITCH          PIC X(01)   VALUE 'N'.
+003410     88  WS-TC-EOF-YES                     VALUE 'Y'.
+003420     88  WS-TC-EOF-NO                      VALUE 'N'.
+003430 01  WS-BILLED-AMOUNT          PIC 9(12)V99 COMP-3.
+003440 01  WS-REMAINING-BALANCE      PIC S9(12)V99 COMP-3.
+003450
+003460*---------------------------------------------------------------
+003470* GL interface work fields.
+003480*---------------------------------------------------------------
+003490 01  WS-BATCH-DATE              PIC X(08).
+003500 01  WS-GL-NET-AMOUNT           PIC 9(12)V99 COMP-3.
+003510 01  WS-GL-CASH-DR-CR           PIC X(01).
+003520 01  WS-GL-REV-DR-CR            PIC X(01).
+003530
+003540*---------------------------------------------------------------
+003550* Accumulators and work fields.
+003560*---------------------------------------------------------------
+003570 01  TotalAmount             PIC 9(12)V99 COMP-3 VALUE 0.
+003580 01  WS-REFUND-TOTAL         PIC 9(12)V99 COMP-3 VALUE 0.
+003590 01  WS-NET-TOTAL            PIC S9(12)V99 COMP-3.
+003600 01  AmountNumeric           PIC 9(12)V99 COMP-3.
+003610 01  WS-AmountString         PIC X(15).
+003620 01  WS-AMOUNT-SIGN          PIC X(01)   VALUE '+'.
+003630 01  WS-AMOUNT-MAGNITUDE     PIC X(15).
+003640 01  WS-AmountNumeric        PIC S9(12)V99 COMP-3.
+003650 01  WS-RECORD-COUNT         PIC 9(07)   COMP    VALUE 0.
+003660 01  WS-REJECT-COUNT         PIC 9(07)   COMP    VALUE 0.
+003670 01  WS-TUITION-REJECT-COUNT PIC 9(07)   COMP    VALUE 0.
+003680
+003690*---------------------------------------------------------------
+003700* Fields used to validate the Amount text before it is
+003710* converted to a numeric working field.
+003720*---------------------------------------------------------------
+003730 01  WS-STRIP-FIELDS.
+003740     05  WS-STRIP-SEG1       PIC X(15).
+003750     05  WS-STRIP-SEG2       PIC X(15).
+003760     05  WS-STRIP-SEG3       PIC X(15).
+003770     05  WS-STRIP-SEG4       PIC X(15).
+003780
+003790 01  WS-AMOUNT-EDIT-FIELDS.
+003800     05  WS-AMT-WHOLE-PART   PIC X(12).
+003810     05  WS-AMT-WHOLE-LEN    PIC 9(02)   COMP.
+003820     05  WS-AMT-FRAC-PART    PIC X(02).
+003830     05  WS-AMT-FRAC-LEN     PIC 9(02)   COMP.
+003840     05  WS-AMT-EXTRA-PART   PIC X(01).
+003850     05  WS-AMT-DOT-COUNT    PIC 9(01)   COMP.
+003860     05  WS-REJECT-REASON    PIC X(30).
+003870
+003880*---------------------------------------------------------------
+003890* Report line layouts.
+003900*---------------------------------------------------------------
+003910 01  WS-DETAIL-LINE.
+003920     05  WS-DTL-STUDENT-ID   PIC X(10).
+003930     05  FILLER              PIC X(04)   VALUE SPACES.
+003940     05  WS-DTL-AMOUNT       PIC -$,$$$,$$$,$$$,$$9.99.
+003950     05  FILLER              PIC X(02)   VALUE SPACES.
+003960     05  WS-DTL-YTD-PAID     PIC -$,$$$,$$$,$$$,$$9.99.
+003970     05  FILLER              PIC X(22)   VALUE SPACES.
+003980
+003990 01  WS-TOTAL-LINE.
+004000     05  FILLER              PIC X(24)
+004010             VALUE "GROSS AMOUNT RECEIVED:  ".
+004020     05  WS-TOT-AMOUNT       PIC $,$$$,$$$,$$$,$$9.99.
+004030     05  FILLER              PIC X(36)   VALUE SPACES.
+004040
+004050 01  WS-REFUND-LINE.
+004060     05  FILLER              PIC X(24)
+004070             VALUE "REFUNDS ISSUED:         ".
+004080     05  WS-RFD-AMOUNT       PIC $,$$$,$$$,$$$,$$9.99.
+004090     05  FILLER              PIC X(36)   VALUE SPACES.
+004100
+004110 01  WS-NET-LINE.
+004120     05  FILLER              PIC X(24)
+004130             VALUE "NET AMOUNT RECEIVED:    ".
+004140     05  WS-NET-AMOUNT       PIC -$,$$$,$$$,$$$,$$9.99.
+004150     05  FILLER              PIC X(35)   VALUE SPACES.
+004160
+004170 01  WS-REJECT-LINE.
+004180     05  WS-REJ-STUDENT-ID   PIC X(10).
+004190     05  FILLER              PIC X(02)   VALUE SPACES.
+004200     05  WS-REJ-AMOUNT-TEXT  PIC X(15).
+004210     05  FILLER              PIC X(02)   VALUE SPACES.
+004220     05  WS-REJ-REASON       PIC X(30).
+004230     05  FILLER              PIC X(21)   VALUE SPACES.
+004240
+004250 01  WS-DUPLICATE-LINE.
+004260     05  WS-DUP-STUDENT-ID   PIC X(10).
+004270     05  FILLER              PIC X(02)   VALUE SPACES.
+004280     05  WS-DUP-AMOUNT-TEXT  PIC X(15).
+004290     05  FILLER              PIC X(02)   VALUE SPACES.
+004300     05  WS-DUP-PAYMENT-DATE PIC X(08).
+004310     05  FILLER              PIC X(02)   VALUE SPACES.
+004320     05  WS-DUP-REASON       PIC X(30).
+004330     05  FILLER              PIC X(11)   VALUE SPACES.
+004340
+004350 01  WS-AGING-LINE.
+004360     05  WS-AGE-STUDENT-ID   PIC X(10).
+004370     05  FILLER              PIC X(02)   VALUE SPACES.
+004380     05  WS-AGE-BILLED       PIC $,$$$,$$$,$$$,$$9.99.
+004390     05  FILLER              PIC X(02)   VALUE SPACES.
+004400     05  WS-AGE-PAID         PIC -$,$$$,$$$,$$$,$$9.99.
+004410     05  FILLER              PIC X(02)   VALUE SPACES.
+004420     05  WS-AGE-REMAINING    PIC -$,$$$,$$$,$$$,$$9.99.
+004430     05  FILLER              PIC X(02)   VALUE SPACES.
+004440
+004450 01  WS-GL-LINE.
+004460     05  WS-GL-ACCOUNT-CODE  PIC X(10).
+004470     05  FILLER              PIC X(02)   VALUE SPACES.
+004480     05  WS-GL-DEBIT-CREDIT  PIC X(01).
+004490     05  FILLER              PIC X(02)   VALUE SPACES.
+004500     05  WS-GL-AMOUNT        PIC 9(12)V99.
+004510     05  FILLER              PIC X(02)   VALUE SPACES.
+004520     05  WS-GL-BATCH-DATE    PIC X(08).
+004530     05  FILLER              PIC X(41)   VALUE SPACES.
+004540
+004550 01  WS-METHOD-LINE.
+004560     05  WS-MTH-LABEL         PIC X(24).
+004570     05  WS-MTH-AMOUNT        PIC -$,$$$,$$$,$$$,$$9.99.
+004580     05  FILLER               PIC X(35)   VALUE SPACES.
+004590
+004600 01  WS-CONTROL-LINE.
+004610     05  FILLER              PIC X(14)   VALUE "BATCH CONTROL ".
+004620     05  FILLER              PIC X(13)   VALUE "RECORD COUNT:".
+004630     05  WS-CTL-RECORD-COUNT PIC 9(07).
+004640     05  FILLER              PIC X(02)   VALUE SPACES.
+004650     05  FILLER              PIC X(13)   VALUE "TOTAL AMOUNT:".
+004660     05  WS-CTL-TOTAL-AMOUNT PIC 9(12)V99.
+004670     05  FILLER              PIC X(17)   VALUE SPACES.
+004680
+004690 01  WS-CONTROL-LINE-2.
+004700     05  FILLER              PIC X(14)   VALUE "BATCH CONTROL ".
+004710     05  FILLER              PIC X(14)   VALUE "REFUND TOTAL:".
+004720     05  WS-CTL-REFUND-TOTAL PIC 9(12)V99.
+004730     05  FILLER              PIC X(02)   VALUE SPACES.
+004740     05  FILLER              PIC X(11)   VALUE "NET TOTAL:".
+004750     05  WS-CTL-NET-TOTAL    PIC S9(12)V99.
+004760     05  FILLER              PIC X(11)   VALUE SPACES.
+004770
+004780 PROCEDURE DIVISION.
+004790*===============================================================
+004800 0000-MAINLINE.
+004810*===============================================================
+004820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004830     PERFORM 2000-PROCESS-STUDENT-FILE THRU 2000-EXIT
+004840         UNTIL WS-EOF-YES.
+004850     PERFORM 4000-RECONCILE-TUITION THRU 4000-EXIT.
+004860     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+004870     STOP RUN.
+004880
+004890*---------------------------------------------------------------
+004900* 1000-INITIALIZE - open files and prime the read.
+004910*---------------------------------------------------------------
+004920 1000-INITIALIZE.
+004930     OPEN INPUT StudentFile.
+004940     OPEN OUTPUT StudentReportFile.
+004950     OPEN OUTPUT RejectFile.
+004960     OPEN OUTPUT BatchControlFile.
+004970     OPEN I-O StudentMaster.
+004980     IF WS-MASTER-NOT-FOUND
+004990         OPEN OUTPUT StudentMaster
+005000         CLOSE StudentMaster
+005010         OPEN I-O StudentMaster
+005020     END-IF.
+005030     OPEN I-O PaymentHistory.
+005040     IF WS-HISTORY-NOT-FOUND
+005050         OPEN OUTPUT PaymentHistory
+005060         CLOSE PaymentHistory
+005070         OPEN I-O PaymentHistory
+005080     END-IF.
+005090     OPEN OUTPUT DuplicateFile.
+005100     OPEN OUTPUT GLInterfaceFile.
+005110     ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD.
+005120     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+005130     PERFORM 2100-READ-STUDENT-RECORD THRU 2100-EXIT.
+005140     PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT.
+005150 1000-EXIT.
+005160     EXIT.
+005170
+005180*---------------------------------------------------------------
+005190* 1100-LOAD-CHECKPOINT - if a checkpoint from an earlier,
+005200* abended run of this batch exists, remember how many records
+005210* it already posted so they are not reprocessed.
+005220*---------------------------------------------------------------
+005230 1100-LOAD-CHECKPOINT.
+005240     OPEN INPUT CheckpointFile.
+005250     IF WS-CKPT-FILE-STATUS = "00"
+005260         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+005270             UNTIL WS-CKPT-EOF-YES
+005280         CLOSE CheckpointFile
+005290         IF WS-SKIP-COUNT > 0
+005300             DISPLAY "RESTART DETECTED - SKIPPING "
+005310                 WS-SKIP-COUNT
+005320                 " ALREADY-POSTED RECORD(S)"
+005330         END-IF
+005340     END-IF.
+005350*    The prior checkpoint (if any) is left on disk, untruncated,
+005360*    until 2510-WRITE-CHECKPOINT actually has a new one to
+005370*    write - OPEN OUTPUT here would destroy a valid checkpoint
+005380*    before this run has earned a replacement for it.
+005390 1100-EXIT.
+005400     EXIT.
+005410
+005420 1110-READ-CHECKPOINT-RECORD.
+005430     READ CheckpointFile INTO CheckpointRecord
+005440         AT END
+005450             SET WS-CKPT-EOF-YES TO TRUE
+005460     END-READ.
+005470     IF NOT WS-CKPT-EOF-YES
+005480         IF CKPT-BATCH-DATE = WS-BATCH-DATE
+005490             MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+005500             MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+005510             MOVE CKPT-LAST-STUDENT-ID
+005520                 TO WS-CKPT-VERIFY-STUDENT-ID
+005530             MOVE CKPT-TOTAL-AMOUNT TO TotalAmount
+005540             MOVE CKPT-REFUND-TOTAL TO WS-REFUND-TOTAL
+005550             MOVE CKPT-CASH-TOTAL TO WS-TOTAL-CASH
+005560             MOVE CKPT-CHECK-TOTAL TO WS-TOTAL-CHECK
+005570             MOVE CKPT-CREDIT-CARD-TOTAL TO WS-TOTAL-CREDIT-CARD
+005580             MOVE CKPT-WIRE-TOTAL TO WS-TOTAL-WIRE
+005590             MOVE CKPT-OTHER-TOTAL TO WS-TOTAL-OTHER
+005600             MOVE CKPT-REFUND-CASH TO WS-REFUND-CASH
+005610             MOVE CKPT-REFUND-CHECK TO WS-REFUND-CHECK
+005620             MOVE CKPT-REFUND-CREDIT-CARD
+005630                 TO WS-REFUND-CREDIT-CARD
+005640             MOVE CKPT-REFUND-WIRE TO WS-REFUND-WIRE
+005650             MOVE CKPT-REFUND-OTHER TO WS-REFUND-OTHER
+005660         ELSE
+005670             DISPLAY "STALE CHECKPOINT FROM " CKPT-BATCH-DATE
+005680                 " IGNORED FOR BATCH DATE " WS-BATCH-DATE
+005690         END-IF
+005700     END-IF.
+005710 1110-EXIT.
+005720     EXIT.
+005730
+005740*---------------------------------------------------------------
+005750* 1200-SKIP-PROCESSED-RECORDS - fast-forward past the records
+005760* a prior run already posted, without adding them into this
+005770* run's totals a second time.
+005780*---------------------------------------------------------------
+005790 1200-SKIP-PROCESSED-RECORDS.
+005800     MOVE 0 TO WS-SKIP-DONE-COUNT.
+005810     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+005820         UNTIL WS-EOF-YES OR WS-SKIP-DONE-COUNT >= WS-SKIP-COUNT.
+005830 1200-EXIT.
+005840     EXIT.
+005850
+005860 1210-SKIP-ONE-RECORD.
+005870     ADD 1 TO WS-SKIP-DONE-COUNT.
+005880     IF WS-SKIP-DONE-COUNT = WS-SKIP-COUNT
+005890         AND StudentID NOT = WS-CKPT-VERIFY-STUDENT-ID
+005900         DISPLAY "RESTART CHECKPOINT MISMATCH - EXPECTED "
+005910             WS-CKPT-VERIFY-STUDENT-ID " FOUND " StudentID
+005920         DISPLAY "ABENDING - STUDENTFILE DOES NOT MATCH "
+005930             "THE CHECKPOINTED RUN"
+005940         MOVE 16 TO RETURN-CODE
+005950         STOP RUN
+005960     END-IF.
+005970     PERFORM 2100-READ-STUDENT-RECORD THRU 2100-EXIT.
+005980 1210-EXIT.
+005990     EXIT.
+006000
+006010*---------------------------------------------------------------
+006020* 2000-PROCESS-STUDENT-FILE - edit, post or reject one record,
+006030* then read the next.
+006040*---------------------------------------------------------------
+006050 2000-PROCESS-STUDENT-FILE.
+006060     ADD 1 TO WS-RECORD-COUNT.
+006070     PERFORM 2200-EDIT-AMOUNT THRU 2200-EXIT.
+006080     IF WS-AMOUNT-VALID
+006090         PERFORM 2270-CHECK-DUPLICATE THRU 2270-EXIT
+006100         IF WS-DUPLICATE
+006110             PERFORM 2280-WRITE-DUPLICATE-RECORD THRU 2280-EXIT
+006120         ELSE
+006130             PERFORM 2300-POST-PAYMENT THRU 2300-EXIT
+006140         END-IF
+006150     ELSE
+006160         PERFORM 2400-WRITE-REJECT-RECORD THRU 2400-EXIT
+006170     END-IF.
+006180     PERFORM 2500-CHECK-CHECKPOINT THRU 2500-EXIT.
+006190     PERFORM 2100-READ-STUDENT-RECORD THRU 2100-EXIT.
+006200 2000-EXIT.
+006210     EXIT.
+006220
+006230*---------------------------------------------------------------
+006240* 2100-READ-STUDENT-RECORD.
+006250*---------------------------------------------------------------
+006260 2100-READ-STUDENT-RECORD.
+006270     READ StudentFile INTO StudentRecord
+006280         AT END
+006290             SET WS-EOF-YES TO TRUE
+006300     END-READ.
+006310 2100-EXIT.
+006320     EXIT.
+006330
+006340*---------------------------------------------------------------
+006350* 2200-EDIT-AMOUNT - strip the thousands commas and validate
+006360* the Amount text before it is converted to numeric.
+006370*---------------------------------------------------------------
+006380 2200-EDIT-AMOUNT.
+006390     MOVE Amount TO WS-AmountString.
+006400     PERFORM 2250-STRIP-COMMAS THRU 2250-EXIT.
+006410     PERFORM 2255-EXTRACT-SIGN THRU 2255-EXIT.
+006420     PERFORM 2260-VALIDATE-AMOUNT THRU 2260-EXIT.
+006430     IF WS-AMOUNT-VALID
+006440         MOVE WS-AMOUNT-MAGNITUDE TO WS-AmountNumeric
+006450         IF WS-AMOUNT-SIGN = '-'
+006460             MULTIPLY WS-AmountNumeric BY -1
+006470                 GIVING WS-AmountNumeric
+006480         END-IF
+006490     END-IF.
+006500 2200-EXIT.
+006510     EXIT.
+006520
+006530 2250-STRIP-COMMAS.
+006540     MOVE SPACES TO WS-STRIP-SEG1 WS-STRIP-SEG2 WS-STRIP-SEG3
+006550         WS-STRIP-SEG4.
+006560     UNSTRING WS-AmountString DELIMITED BY ','
+006570         INTO WS-STRIP-SEG1 WS-STRIP-SEG2 WS-STRIP-SEG3
+006580              WS-STRIP-SEG4
+006590     END-UNSTRING.
+006600     MOVE SPACES TO WS-AmountString.
+006610     STRING WS-STRIP-SEG1 DELIMITED BY SPACE
+006620            WS-STRIP-SEG2 DELIMITED BY SPACE
+006630            WS-STRIP-SEG3 DELIMITED BY SPACE
+006640            WS-STRIP-SEG4 DELIMITED BY SPACE
+006650         INTO WS-AmountString
+006660     END-STRING.
+006670 2250-EXIT.
+006680     EXIT.
+006690
+006700*---------------------------------------------------------------
+006710* 2255-EXTRACT-SIGN - a leading "-" marks a refund or reversal;
+006720* split it off so the remainder can be edited the same way a
+006730* normal receipt amount is.
+006740*---------------------------------------------------------------
+006750 2255-EXTRACT-SIGN.
+006760     MOVE '+' TO WS-AMOUNT-SIGN.
+006770     MOVE SPACES TO WS-AMOUNT-MAGNITUDE.
+006780     IF WS-AmountString(1:1) = '-'
+006790         MOVE '-' TO WS-AMOUNT-SIGN
+006800         MOVE WS-AmountString(2:14) TO WS-AMOUNT-MAGNITUDE(1:14)
+006810     ELSE
+006820         MOVE WS-AmountString TO WS-AMOUNT-MAGNITUDE
+006830     END-IF.
+006840 2255-EXIT.
+006850     EXIT.
+006860
+006870*---------------------------------------------------------------
+006880* 2270-CHECK-DUPLICATE - a StudentID/Amount pair that is
+006890* already on the history file was already posted on an earlier
+006900* export, even if it was re-exported under a different
+006910* PaymentDate; flag it rather than posting it again.
+006920* HIST-PAYMENT-DATE rides along on the record for anyone
+006930* reviewing DuplicateFile but does not take part in the match.
+006940*---------------------------------------------------------------
+006950 2270-CHECK-DUPLICATE.
+006960     SET WS-NOT-DUPLICATE TO TRUE.
+006970     MOVE StudentID TO HIST-STUDENT-ID.
+006980     MOVE WS-AmountNumeric TO HIST-AMOUNT-KEY.
+006990     MOVE PaymentDate TO HIST-PAYMENT-DATE.
+007000     READ PaymentHistory
+007010         INVALID KEY
+007020             WRITE PaymentHistoryRecord
+007030                 INVALID KEY
+007040                     DISPLAY "ERROR - COULD NOT ADD PAYMENT "
+007050                         "HISTORY FOR " HIST-STUDENT-ID
+007060             END-WRITE
+007070         NOT INVALID KEY
+007080             SET WS-DUPLICATE TO TRUE
+007090     END-READ.
+007100 2270-EXIT.
+007110     EXIT.
+007120
+007130*---------------------------------------------------------------
+007140* 2280-WRITE-DUPLICATE-RECORD - list the suspected duplicate
+007150* separately; it is excluded from TotalAmount until someone
+007160* confirms it is a genuine second payment.
+007170*---------------------------------------------------------------
+007180 2280-WRITE-DUPLICATE-RECORD.
+007190     ADD 1 TO WS-DUPLICATE-COUNT.
+007200     MOVE StudentID TO WS-DUP-STUDENT-ID.
+007210     MOVE Amount TO WS-DUP-AMOUNT-TEXT.
+007220     MOVE PaymentDate TO WS-DUP-PAYMENT-DATE.
+007230     MOVE "SUSPECTED DUPLICATE - CONFIRM" TO WS-DUP-REASON.
+007240     WRITE DuplicateRecord FROM WS-DUPLICATE-LINE.
+007250 2280-EXIT.
+007260     EXIT.
+007270
+007280*---------------------------------------------------------------
+007290* 2260-VALIDATE-AMOUNT - reject blanks, non-numeric text and
+007300* malformed decimal values (e.g. "N/A", a header row, "1.2.3").
+007310*---------------------------------------------------------------
+007320 2260-VALIDATE-AMOUNT.
+007330     SET WS-AMOUNT-VALID TO TRUE.
+007340     MOVE SPACES TO WS-REJECT-REASON.
+007350     MOVE ZERO TO WS-AMT-WHOLE-LEN WS-AMT-FRAC-LEN.
+007360     IF WS-AMOUNT-MAGNITUDE = SPACES
+007370         SET WS-AMOUNT-INVALID TO TRUE
+007380         MOVE "BLANK AMOUNT" TO WS-REJECT-REASON
+007390     ELSE
+007400         MOVE SPACES TO WS-AMT-WHOLE-PART WS-AMT-FRAC-PART
+007410                        WS-AMT-EXTRA-PART
+007420         UNSTRING WS-AMOUNT-MAGNITUDE DELIMITED BY '.'
+007430             INTO WS-AMT-WHOLE-PART WS-AMT-FRAC-PART
+007440                  WS-AMT-EXTRA-PART
+007450             TALLYING IN WS-AMT-DOT-COUNT
+007460         END-UNSTRING
+007470         INSPECT WS-AMT-WHOLE-PART TALLYING WS-AMT-WHOLE-LEN
+007480             FOR CHARACTERS BEFORE INITIAL SPACE
+007490         IF WS-AMT-WHOLE-LEN = 0
+007500             OR WS-AMT-WHOLE-PART(1:WS-AMT-WHOLE-LEN)
+007510                     IS NOT NUMERIC
+007520             SET WS-AMOUNT-INVALID TO TRUE
+007530             MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+007540         ELSE
+007550             IF WS-AMT-FRAC-PART NOT = SPACES
+007560                 INSPECT WS-AMT-FRAC-PART
+007570                     TALLYING WS-AMT-FRAC-LEN
+007580                     FOR CHARACTERS BEFORE INITIAL SPACE
+007590                 IF WS-AMT-FRAC-PART(1:WS-AMT-FRAC-LEN)
+007600                         IS NOT NUMERIC
+007610                     SET WS-AMOUNT-INVALID TO TRUE
+007620                     MOVE "NON-NUMERIC AMOUNT"
+007630                         TO WS-REJECT-REASON
+007640                 END-IF
+007650             END-IF
+007660             IF WS-AMOUNT-VALID AND WS-AMT-EXTRA-PART NOT = SPACES
+007670                 SET WS-AMOUNT-INVALID TO TRUE
+007680                 MOVE "MALFORMED AMOUNT" TO WS-REJECT-REASON
+007690             END-IF
+007700         END-IF
+007710     END-IF.
+007720 2260-EXIT.
+007730     EXIT.
+007740
+007750*---------------------------------------------------------------
+007760* 2300-POST-PAYMENT - add the payment to the running total and
+007770* print the detail line.
+007780*---------------------------------------------------------------
+007790 2300-POST-PAYMENT.
+007800     IF WS-AmountNumeric < 0
+007810         COMPUTE WS-REFUND-TOTAL =
+007820             WS-REFUND-TOTAL + (WS-AmountNumeric * -1)
+007830     ELSE
+007840         ADD WS-AmountNumeric TO TotalAmount
+007850     END-IF.
+007860     PERFORM 2310-UPDATE-STUDENT-MASTER THRU 2310-EXIT.
+007870     PERFORM 2320-CLASSIFY-PAYMENT-METHOD THRU 2320-EXIT.
+007880     MOVE StudentID TO WS-DTL-STUDENT-ID.
+007890     MOVE WS-AmountNumeric TO WS-DTL-AMOUNT.
+007900     MOVE MST-YTD-PAID TO WS-DTL-YTD-PAID.
+007910     WRITE StudentReportRecord FROM WS-DETAIL-LINE.
+007920 2300-EXIT.
+007930     EXIT.
+007940
+007950*---------------------------------------------------------------
+007960* 2310-UPDATE-STUDENT-MASTER - look the student up on the
+007970* indexed master; add today's payment to their year-to-date
+007980* balance and rewrite, or add a new master record if this is
+007990* the student's first payment on file.
+008000*---------------------------------------------------------------
+008010 2310-UPDATE-STUDENT-MASTER.
+008020     MOVE StudentID TO MST-STUDENT-ID.
+008030     READ StudentMaster
+008040         INVALID KEY
+008050             MOVE WS-AmountNumeric TO MST-YTD-PAID
+008060             WRITE StudentMasterRecord
+008070                 INVALID KEY
+008080                     DISPLAY "ERROR - COULD NOT ADD STUDENT "
+008090                         MST-STUDENT-ID " TO MASTER"
+008100             END-WRITE
+008110         NOT INVALID KEY
+008120             ADD WS-AmountNumeric TO MST-YTD-PAID
+008130             REWRITE StudentMasterRecord
+008140                 INVALID KEY
+008150                     DISPLAY "ERROR - COULD NOT UPDATE STUDENT "
+008160                         MST-STUDENT-ID " ON MASTER"
+008170             END-REWRITE
+008180     END-READ.
+008190 2310-EXIT.
+008200     EXIT.
+008210
+008220*---------------------------------------------------------------
+008230* 2320-CLASSIFY-PAYMENT-METHOD - add the payment into its
+008240* cash/check/credit-card/wire subtotal for the two separate
+008250* downstream reconciliations.  Only the gross receipt goes into
+008260* WS-METHOD-TOTALS, matching how 2300-POST-PAYMENT keeps
+008270* refunds out of TotalAmount; a refund instead goes into the
+008280* matching WS-REFUND-METHOD-TOTALS bucket so a method's gross
+008290* subtotal is never netted down by its own refunds.
+008300*---------------------------------------------------------------
+008310 2320-CLASSIFY-PAYMENT-METHOD.
+008320     IF WS-AmountNumeric < 0
+008330         EVALUATE PaymentMethod
+008340             WHEN "CA"
+008350                 COMPUTE WS-REFUND-CASH =
+008360                     WS-REFUND-CASH + (WS-AmountNumeric * -1)
+008370             WHEN "CK"
+008380                 COMPUTE WS-REFUND-CHECK =
+008390                     WS-REFUND-CHECK + (WS-AmountNumeric * -1)
+008400             WHEN "CC"
+008410                 COMPUTE WS-REFUND-CREDIT-CARD =
+008420                     WS-REFUND-CREDIT-CARD
+008430                         + (WS-AmountNumeric * -1)
+008440             WHEN "WT"
+008450                 COMPUTE WS-REFUND-WIRE =
+008460                     WS-REFUND-WIRE + (WS-AmountNumeric * -1)
+008470             WHEN OTHER
+008480                 COMPUTE WS-REFUND-OTHER =
+008490                     WS-REFUND-OTHER + (WS-AmountNumeric * -1)
+008500         END-EVALUATE
+008510     ELSE
+008520         EVALUATE PaymentMethod
+008530             WHEN "CA"
+008540                 ADD WS-AmountNumeric TO WS-TOTAL-CASH
+008550             WHEN "CK"
+008560                 ADD WS-AmountNumeric TO WS-TOTAL-CHECK
+008570             WHEN "CC"
+008580                 ADD WS-AmountNumeric TO WS-TOTAL-CREDIT-CARD
+008590             WHEN "WT"
+008600                 ADD WS-AmountNumeric TO WS-TOTAL-WIRE
+008610             WHEN OTHER
+008620                 ADD WS-AmountNumeric TO WS-TOTAL-OTHER
+008630         END-EVALUATE
+008640     END-IF.
+008650 2320-EXIT.
+008660     EXIT.
+008670
+008680*---------------------------------------------------------------
+008690* 2400-WRITE-REJECT-RECORD - log the StudentID, raw Amount
+008700* text and the reason it was excluded from the total.
+008710*---------------------------------------------------------------
+008720 2400-WRITE-REJECT-RECORD.
+008730     ADD 1 TO WS-REJECT-COUNT.
+008740     MOVE StudentID TO WS-REJ-STUDENT-ID.
+008750     MOVE Amount TO WS-REJ-AMOUNT-TEXT.
+008760     MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+008770     WRITE RejectRecord FROM WS-REJECT-LINE.
+008780 2400-EXIT.
+008790     EXIT.
+008800
+008810*---------------------------------------------------------------
+008820* 2500-CHECK-CHECKPOINT - every WS-CHECKPOINT-INTERVAL records,
+008830* write a checkpoint so a restart does not have to reprocess
+008840* the whole file.
+008850*---------------------------------------------------------------
+008860 2500-CHECK-CHECKPOINT.
+008870     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+008880         GIVING WS-CKPT-QUOTIENT
+008890         REMAINDER WS-CKPT-REMAINDER.
+008900     IF WS-CKPT-REMAINDER = 0
+008910         PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+008920     END-IF.
+008930 2500-EXIT.
+008940     EXIT.
+008950
+008960 2510-WRITE-CHECKPOINT.
+008970     IF WS-CKPT-OUTPUT-CLOSED
+008980         OPEN OUTPUT CheckpointFile
+008990         SET WS-CKPT-OUTPUT-OPEN TO TRUE
+009000     END-IF.
+009010     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+009020     MOVE StudentID TO CKPT-LAST-STUDENT-ID.
+009030     MOVE WS-BATCH-DATE TO CKPT-BATCH-DATE.
+009040     MOVE TotalAmount TO CKPT-TOTAL-AMOUNT.
+009050     MOVE WS-REFUND-TOTAL TO CKPT-REFUND-TOTAL.
+009060     MOVE WS-TOTAL-CASH TO CKPT-CASH-TOTAL.
+009070     MOVE WS-TOTAL-CHECK TO CKPT-CHECK-TOTAL.
+009080     MOVE WS-TOTAL-CREDIT-CARD TO CKPT-CREDIT-CARD-TOTAL.
+009090     MOVE WS-TOTAL-WIRE TO CKPT-WIRE-TOTAL.
+009100     MOVE WS-TOTAL-OTHER TO CKPT-OTHER-TOTAL.
+009110     MOVE WS-REFUND-CASH TO CKPT-REFUND-CASH.
+009120     MOVE WS-REFUND-CHECK TO CKPT-REFUND-CHECK.
+009130     MOVE WS-REFUND-CREDIT-CARD TO CKPT-REFUND-CREDIT-CARD.
+009140     MOVE WS-REFUND-WIRE TO CKPT-REFUND-WIRE.
+009150     MOVE WS-REFUND-OTHER TO CKPT-REFUND-OTHER.
+009160     WRITE CheckpointRecord.
+009170 2510-EXIT.
+009180     EXIT.
+009190
+009200*---------------------------------------------------------------
+009210* 3000-FINALIZE - print the final total line and close out.
+009220*---------------------------------------------------------------
+009230 3000-FINALIZE.
+009240     COMPUTE WS-NET-TOTAL = TotalAmount - WS-REFUND-TOTAL.
+009250     MOVE TotalAmount TO WS-TOT-AMOUNT.
+009260     WRITE StudentReportRecord FROM WS-TOTAL-LINE.
+009270     MOVE WS-REFUND-TOTAL TO WS-RFD-AMOUNT.
+009280     WRITE StudentReportRecord FROM WS-REFUND-LINE.
+009290     MOVE WS-NET-TOTAL TO WS-NET-AMOUNT.
+009300     WRITE StudentReportRecord FROM WS-NET-LINE.
+009310     PERFORM 3050-WRITE-METHOD-SUBTOTALS THRU 3050-EXIT.
+009320     PERFORM 3060-WRITE-REFUND-METHOD-SUBTOTALS THRU 3060-EXIT.
+009330     PERFORM 3100-WRITE-BATCH-CONTROL THRU 3100-EXIT.
+009340     PERFORM 3200-WRITE-GL-INTERFACE THRU 3200-EXIT.
+009350     PERFORM 3250-CLEAR-CHECKPOINT THRU 3250-EXIT.
+009360     DISPLAY "Gross Amount Received: $" TotalAmount.
+009370     DISPLAY "Refunds Issued:        $" WS-REFUND-TOTAL.
+009380     DISPLAY "Net Amount Received:   $" WS-NET-TOTAL.
+009390     DISPLAY "Records Processed:     " WS-RECORD-COUNT.
+009400     DISPLAY "Records Rejected:       " WS-REJECT-COUNT.
+009410     DISPLAY "Tuition Recs Rejected:  " WS-TUITION-REJECT-COUNT.
+009420     DISPLAY "Suspected Duplicates:   " WS-DUPLICATE-COUNT.
+009430     CLOSE StudentFile.
+009440     CLOSE StudentReportFile.
+009450     CLOSE RejectFile.
+009460     CLOSE BatchControlFile.
+009470     CLOSE StudentMaster.
+009480     CLOSE PaymentHistory.
+009490     CLOSE DuplicateFile.
+009500     CLOSE GLInterfaceFile.
+009510 3000-EXIT.
+009520     EXIT.
+009530
+009540*---------------------------------------------------------------
+009550* 3050-WRITE-METHOD-SUBTOTALS - print the cash, check, credit
+009560* card and wire subtotals that make up TotalAmount.
+009570*---------------------------------------------------------------
+009580 3050-WRITE-METHOD-SUBTOTALS.
+009590     MOVE "CASH SUBTOTAL:" TO WS-MTH-LABEL.
+009600     MOVE WS-TOTAL-CASH TO WS-MTH-AMOUNT.
+009610     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009620     MOVE "CHECK SUBTOTAL:" TO WS-MTH-LABEL.
+009630     MOVE WS-TOTAL-CHECK TO WS-MTH-AMOUNT.
+009640     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009650     MOVE "CREDIT CARD SUBTOTAL:" TO WS-MTH-LABEL.
+009660     MOVE WS-TOTAL-CREDIT-CARD TO WS-MTH-AMOUNT.
+009670     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009680     MOVE "WIRE SUBTOTAL:" TO WS-MTH-LABEL.
+009690     MOVE WS-TOTAL-WIRE TO WS-MTH-AMOUNT.
+009700     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009710     MOVE "OTHER/UNKNOWN SUBTOTAL:" TO WS-MTH-LABEL.
+009720     MOVE WS-TOTAL-OTHER TO WS-MTH-AMOUNT.
+009730     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009740 3050-EXIT.
+009750     EXIT.
+009760
+009770*---------------------------------------------------------------
+009780* 3060-WRITE-REFUND-METHOD-SUBTOTALS - print the cash, check,
+009790* credit card and wire refund subtotals that make up
+009800* WS-REFUND-TOTAL, kept apart from the gross subtotals above
+009810* per method.
+009820*---------------------------------------------------------------
+009830 3060-WRITE-REFUND-METHOD-SUBTOTALS.
+009840     MOVE "CASH REFUNDS:" TO WS-MTH-LABEL.
+009850     MOVE WS-REFUND-CASH TO WS-MTH-AMOUNT.
+009860     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009870     MOVE "CHECK REFUNDS:" TO WS-MTH-LABEL.
+009880     MOVE WS-REFUND-CHECK TO WS-MTH-AMOUNT.
+009890     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009900     MOVE "CREDIT CARD REFUNDS:" TO WS-MTH-LABEL.
+009910     MOVE WS-REFUND-CREDIT-CARD TO WS-MTH-AMOUNT.
+009920     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009930     MOVE "WIRE REFUNDS:" TO WS-MTH-LABEL.
+009940     MOVE WS-REFUND-WIRE TO WS-MTH-AMOUNT.
+009950     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009960     MOVE "OTHER/UNKNOWN REFUNDS:" TO WS-MTH-LABEL.
+009970     MOVE WS-REFUND-OTHER TO WS-MTH-AMOUNT.
+009980     WRITE StudentReportRecord FROM WS-METHOD-LINE.
+009990 3060-EXIT.
+010000     EXIT.
+010010
+010020*---------------------------------------------------------------
+010030* 3100-WRITE-BATCH-CONTROL - emit the record count and control
+010040* total in fixed format for tie-out with the finance system's
+010050* batch receipt.
+010060*---------------------------------------------------------------
+010070 3100-WRITE-BATCH-CONTROL.
+010080     MOVE WS-RECORD-COUNT TO WS-CTL-RECORD-COUNT.
+010090     MOVE TotalAmount TO WS-CTL-TOTAL-AMOUNT.
+010100     WRITE BatchControlRecord FROM WS-CONTROL-LINE.
+010110     MOVE WS-REFUND-TOTAL TO WS-CTL-REFUND-TOTAL.
+010120     MOVE WS-NET-TOTAL TO WS-CTL-NET-TOTAL.
+010130     WRITE BatchControlRecord FROM WS-CONTROL-LINE-2.
+010140 3100-EXIT.
+010150     EXIT.
+010160
+010170*---------------------------------------------------------------
+010180* 3200-WRITE-GL-INTERFACE - post the day's net receipts to the
+010190* finance system as a balanced Cash/Tuition-Revenue journal
+010200* entry: a debit to Cash and an offsetting credit to Tuition
+010210* Revenue, both for the net amount received.
+010220*---------------------------------------------------------------
+010230 3200-WRITE-GL-INTERFACE.
+010240     IF WS-NET-TOTAL < 0
+010250         COMPUTE WS-GL-NET-AMOUNT = WS-NET-TOTAL * -1
+010260         MOVE "C" TO WS-GL-CASH-DR-CR
+010270         MOVE "D" TO WS-GL-REV-DR-CR
+010280     ELSE
+010290         MOVE WS-NET-TOTAL TO WS-GL-NET-AMOUNT
+010300         MOVE "D" TO WS-GL-CASH-DR-CR
+010310         MOVE "C" TO WS-GL-REV-DR-CR
+010320     END-IF.
+010330     MOVE "1000-CASH" TO WS-GL-ACCOUNT-CODE.
+010340     MOVE WS-GL-CASH-DR-CR TO WS-GL-DEBIT-CREDIT.
+010350     MOVE WS-GL-NET-AMOUNT TO WS-GL-AMOUNT.
+010360     MOVE WS-BATCH-DATE TO WS-GL-BATCH-DATE.
+010370     WRITE GLInterfaceRecord FROM WS-GL-LINE.
+010380     MOVE "4000-REV" TO WS-GL-ACCOUNT-CODE.
+010390     MOVE WS-GL-REV-DR-CR TO WS-GL-DEBIT-CREDIT.
+010400     WRITE GLInterfaceRecord FROM WS-GL-LINE.
+010410 3200-EXIT.
+010420     EXIT.
+010430
+010440*---------------------------------------------------------------
+010450* 3250-CLEAR-CHECKPOINT - the batch completed normally, so the
+010460* checkpoint is no longer needed; empty it so tomorrow's run
+010470* does not mistake it for an abended batch and skip records
+010480* from the start of an unrelated file.
+010490*---------------------------------------------------------------
+010500 3250-CLEAR-CHECKPOINT.
+010510     IF WS-CKPT-OUTPUT-OPEN
+010520         CLOSE CheckpointFile
+010530     END-IF.
+010540     OPEN OUTPUT CheckpointFile.
+010550     CLOSE CheckpointFile.
+010560     SET WS-CKPT-OUTPUT-CLOSED TO TRUE.
+010570 3250-EXIT.
+010580     EXIT.
+010590
+010600*---------------------------------------------------------------
+010610* 4000-RECONCILE-TUITION - reconcile billed tuition against
+010620* each student's StudentMaster year-to-date paid balance and
+010630* produce the billed/paid/remaining aging report.
+010640*---------------------------------------------------------------
+010650 4000-RECONCILE-TUITION.
+010660     OPEN INPUT TuitionChargesFile.
+010670     OPEN OUTPUT AgingReportFile.
+010680     PERFORM 4100-READ-TUITION-RECORD THRU 4100-EXIT.
+010690     PERFORM 4200-PROCESS-TUITION-RECORD THRU 4200-EXIT
+010700         UNTIL WS-TC-EOF-YES.
+010710     CLOSE TuitionChargesFile.
+010720     CLOSE AgingReportFile.
+010730 4000-EXIT.
+010740     EXIT.
+010750
+010760 4100-READ-TUITION-RECORD.
+010770     READ TuitionChargesFile INTO TuitionChargeRecord
+010780         AT END
+010790             SET WS-TC-EOF-YES TO TRUE
+010800     END-READ.
+010810 4100-EXIT.
+010820     EXIT.
+010830
+010840 4200-PROCESS-TUITION-RECORD.
+010850     MOVE TC-BILLED-AMOUNT TO WS-AmountString.
+010860     PERFORM 2250-STRIP-COMMAS THRU 2250-EXIT.
+010870     MOVE WS-AmountString TO WS-AMOUNT-MAGNITUDE.
+010880     PERFORM 2260-VALIDATE-AMOUNT THRU 2260-EXIT.
+010890     IF WS-AMOUNT-VALID
+010900         MOVE WS-AMOUNT-MAGNITUDE TO WS-BILLED-AMOUNT
+010910         MOVE TC-STUDENT-ID TO MST-STUDENT-ID
+010920         READ StudentMaster
+010930             INVALID KEY
+010940                 MOVE 0 TO MST-YTD-PAID
+010950         END-READ
+010960         COMPUTE WS-REMAINING-BALANCE =
+010970             WS-BILLED-AMOUNT - MST-YTD-PAID
+010980         MOVE TC-STUDENT-ID TO WS-AGE-STUDENT-ID
+010990         MOVE WS-BILLED-AMOUNT TO WS-AGE-BILLED
+011000         MOVE MST-YTD-PAID TO WS-AGE-PAID
+011010         MOVE WS-REMAINING-BALANCE TO WS-AGE-REMAINING
+011020         WRITE AgingReportRecord FROM WS-AGING-LINE
+011030     ELSE
+011040         PERFORM 4250-REJECT-TUITION-RECORD THRU 4250-EXIT
+011050     END-IF.
+011060     PERFORM 4100-READ-TUITION-RECORD THRU 4100-EXIT.
+011070 4200-EXIT.
+011080     EXIT.
+011090
+011100*---------------------------------------------------------------
+011110* 4250-REJECT-TUITION-RECORD - a billed amount that failed
+011120* validation is logged to the same reject file Amount uses,
+011130* rather than posting a garbage billed figure to the aging
+011140* report.  Counted separately from WS-REJECT-COUNT so a day's
+011150* cash-receipts reject figure is not inflated by unrelated
+011160* tuition-billing data-quality problems.
+011170*---------------------------------------------------------------
+011180 4250-REJECT-TUITION-RECORD.
+011190     ADD 1 TO WS-TUITION-REJECT-COUNT.
+011200     MOVE TC-STUDENT-ID TO WS-REJ-STUDENT-ID.
+011210     MOVE TC-BILLED-AMOUNT TO WS-REJ-AMOUNT-TEXT.
+011220     MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+011230     WRITE RejectRecord FROM WS-REJECT-LINE.
+011240 4250-EXIT.
+011250     EXIT.
+011260
+011270 END PROGRAM StudentPayment.
